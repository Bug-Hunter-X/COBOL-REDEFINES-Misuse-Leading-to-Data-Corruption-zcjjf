@@ -0,0 +1,13 @@
+      *****************************************************
+      *  AUDITREC.cpy
+      *  Before/after image audit trail record, written any
+      *  time WS-AREA-1 (WS-SUB-AREA-1 / WS-SUB-AREA-2) is
+      *  changed, so an audit can answer who/what/when.
+      *****************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP             PIC X(26).
+           05  AUDIT-JOB-ID                PIC X(08).
+           05  AUDIT-KEY                   PIC 9(5).
+           05  AUDIT-ACTION                PIC X(10).
+           05  AUDIT-BEFORE-IMAGE          PIC X(100).
+           05  AUDIT-AFTER-IMAGE           PIC X(100).
