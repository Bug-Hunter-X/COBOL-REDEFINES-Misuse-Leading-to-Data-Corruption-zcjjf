@@ -0,0 +1,10 @@
+      *****************************************************
+      *  CHKPTREC.cpy
+      *  Checkpoint record written every N input records so
+      *  a restarted run can skip forward past what already
+      *  completed, keyed on the last WS-SUB-AREA-1 handled.
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-KEY               PIC 9(5).
+           05  CKPT-RECORD-COUNT           PIC 9(9).
+           05  CKPT-TIMESTAMP              PIC X(26).
