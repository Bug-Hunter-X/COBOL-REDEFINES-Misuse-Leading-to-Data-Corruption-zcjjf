@@ -0,0 +1,18 @@
+      *****************************************************
+      *  CUSTREC.cpy
+      *  Customer detail layout for the 95-byte area that
+      *  sits behind WS-SUB-AREA-1 in WS-AREA-1/WS-AREA-2.
+      *  COPY this in place of a flat PIC X(95) wherever the
+      *  detail portion of the 100-byte record is broken out.
+      *****************************************************
+           10  CUST-NAME                  PIC X(30).
+           10  CUST-ADDR-LINE-1            PIC X(15).
+           10  CUST-ADDR-LINE-2            PIC X(15).
+           10  CUST-CITY                   PIC X(15).
+           10  CUST-STATE                  PIC X(02).
+           10  CUST-ZIP                    PIC X(09).
+           10  CUST-STATUS-CODE            PIC X(01).
+               88  CUST-STATUS-ACTIVE              VALUE 'A'.
+               88  CUST-STATUS-INACTIVE            VALUE 'I'.
+               88  CUST-STATUS-DELETED             VALUE 'D'.
+           10  FILLER                      PIC X(08).
