@@ -1,10 +1,434 @@
-01  WS-AREA-1 PIC X(100).
-01  WS-AREA-2 REDEFINES WS-AREA-1.
-05 WS-SUB-AREA-1 PIC 9(5).
-05 WS-SUB-AREA-2 PIC X(95). 
-
-PROCEDURE DIVISION.
-MOVE 12345 TO WS-SUB-AREA-1.
-DISPLAY WS-AREA-1  /*Corrected to display the whole area*/
-DISPLAY WS-SUB-AREA-1
-STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANPROC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN TO "TRANDD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCP-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTDD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO "AUDITDD"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+      *    MASTER-FILE is a VSAM KSDS keyed on MASTER-KEY (same value
+      *    as WS-SUB-AREA-1) so add/change/delete transactions can
+      *    locate a master record with a single keyed READ instead of
+      *    a full sequential pass.
+           SELECT MASTER-FILE ASSIGN TO "MSTRDD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MASTER-KEY
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE
+           RECORDING MODE IS F.
+       01  TRANS-RECORD.
+           05  TRANS-REC-CODE             PIC X(01).
+               88  TRANS-REC-IS-ADD               VALUE 'A'.
+               88  TRANS-REC-IS-CHANGE            VALUE 'C'.
+               88  TRANS-REC-IS-DELETE            VALUE 'D'.
+               88  TRANS-REC-IS-TRAILER           VALUE 'T'.
+           05  TRANS-DETAIL                PIC X(100).
+       01  TRANS-TRAILER-RECORD.
+           05  FILLER                     PIC X(01).
+           05  TRAILER-RECORD-COUNT       PIC 9(9).
+           05  TRAILER-KEY-SUM            PIC 9(15).
+           05  FILLER                     PIC X(76).
+
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD                   PIC X(132).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+           COPY CHKPTREC.
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05  MASTER-KEY                 PIC 9(5).
+           05  MASTER-DETAIL.
+               COPY CUSTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-TRANS-FILE-STATUS       PIC XX VALUE '00'.
+           05  WS-EXCP-FILE-STATUS        PIC XX VALUE '00'.
+           05  WS-CKPT-FILE-STATUS        PIC XX VALUE '00'.
+           05  WS-AUDIT-FILE-STATUS       PIC XX VALUE '00'.
+           05  WS-MASTER-FILE-STATUS      PIC XX VALUE '00'.
+
+       01  WS-AREA-1 PIC X(100).
+       01  WS-AREA-2 REDEFINES WS-AREA-1.
+           05 WS-SUB-AREA-1 PIC 9(5).
+           05 WS-SUB-AREA-2.
+               COPY CUSTREC.
+
+       01  WS-SWITCHES.
+           05  WS-TRANS-EOF-SW            PIC X VALUE 'N'.
+               88  WS-TRANS-EOF                   VALUE 'Y'.
+           05  WS-CKPT-EOF-SW             PIC X VALUE 'N'.
+               88  WS-CKPT-EOF                    VALUE 'Y'.
+           05  WS-TRAILER-SEEN-SW         PIC X VALUE 'N'.
+               88  WS-TRAILER-SEEN                VALUE 'Y'.
+           05  WS-RUN-BALANCED-SW         PIC X VALUE 'N'.
+               88  WS-RUN-BALANCED                VALUE 'Y'.
+
+       01  WS-CHECKPOINT-FIELDS.
+      *    Checkpoint every Nth TRANS-FILE detail record. A replay
+      *    window this wide is safe because 3200-APPLY-ADD detects
+      *    and no-ops a replayed ADD (3210-CHECK-ADD-REPLAY), and
+      *    3300-APPLY-CHANGE/3400-APPLY-DELETE are naturally
+      *    idempotent - re-applying the same CHANGE/DELETE against
+      *    the master just re-sets it to the same end state.
+           05  WS-CHECKPOINT-INTERVAL     PIC 9(5) VALUE 100.
+           05  WS-CHECKPOINT-COUNTER      PIC 9(9) VALUE 0.
+           05  WS-RESTART-RECORD-COUNT    PIC 9(9) VALUE 0.
+
+       01  WS-AUDIT-FIELDS.
+           05  WS-JOB-ID                  PIC X(08) VALUE "TRANPROC".
+           05  WS-AUDIT-ACTION-NAME       PIC X(10).
+           05  WS-AUDIT-BEFORE-IMG        PIC X(100).
+           05  WS-AUDIT-AFTER-IMG         PIC X(100).
+
+       01  WS-VALIDATION-FIELDS.
+           05  WS-VALID-KEY-SW            PIC X VALUE 'Y'.
+               88  WS-KEY-IS-VALID                VALUE 'Y'.
+               88  WS-KEY-IS-INVALID              VALUE 'N'.
+           05  WS-EXCEPTION-REASON        PIC X(40).
+
+       01  WS-LOW-KEY-LIMIT               PIC 9(5) VALUE 00001.
+       01  WS-HIGH-KEY-LIMIT              PIC 9(5) VALUE 99999.
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-RUN-RECORD-COUNT        PIC 9(9) VALUE 0.
+           05  WS-RUN-KEY-SUM             PIC 9(15) VALUE 0.
+
+      *    Tracks the action code ('A'/'C'/'D') of the most recent
+      *    transaction seen this run for each key, indexed directly
+      *    by the validated key value. A repeat of a key is only a
+      *    genuine duplicate (req009) when it repeats the SAME
+      *    action - e.g. two ADDs for the same key - not when a
+      *    later CHANGE or DELETE legitimately follows an earlier
+      *    ADD for that key within the same batch (req007).
+       01  WS-DUPLICATE-CHECK-TABLE.
+           05  WS-SEEN-KEY-ACTION         PIC X
+                   OCCURS 99999 TIMES
+                   INDEXED BY WS-SEEN-IDX
+                   VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANS-FILE UNTIL WS-TRANS-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "TRANPROC: UNABLE TO OPEN TRANS-FILE, STATUS = "
+                   WS-TRANS-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 1100-LOAD-CHECKPOINT
+           IF WS-RESTART-RECORD-COUNT > 0
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND AUDIT-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           IF WS-EXCP-FILE-STATUS NOT = "00"
+               DISPLAY "TRANPROC: UNABLE TO OPEN EXCEPTION-FILE, "
+                   "STATUS = " WS-EXCP-FILE-STATUS
+               STOP RUN
+           END-IF
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "TRANPROC: UNABLE TO OPEN AUDIT-FILE, STATUS = "
+                   WS-AUDIT-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN I-O MASTER-FILE
+           IF WS-MASTER-FILE-STATUS NOT = "00"
+               OPEN OUTPUT MASTER-FILE
+               CLOSE MASTER-FILE
+               OPEN I-O MASTER-FILE
+               IF WS-MASTER-FILE-STATUS NOT = "00"
+                   DISPLAY "TRANPROC: UNABLE TO OPEN MASTER-FILE, "
+                       "STATUS = " WS-MASTER-FILE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF
+           PERFORM 2900-READ-TRANS-FILE
+           PERFORM 1200-SKIP-TO-RESTART-POINT.
+
+       1100-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-RECORD-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+               PERFORM UNTIL WS-CKPT-EOF
+                   READ CHECKPOINT-FILE
+                       AT END
+                           SET WS-CKPT-EOF TO TRUE
+                       NOT AT END
+                           MOVE CKPT-RECORD-COUNT TO
+                               WS-RESTART-RECORD-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-FILE-STATUS NOT = "00"
+               DISPLAY "TRANPROC: UNABLE TO OPEN CHECKPOINT-FILE, "
+                   "STATUS = " WS-CKPT-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+       1200-SKIP-TO-RESTART-POINT.
+      *    Restart resumes by TRANS-FILE position (the count of
+      *    detail records already run through 2800-WRITE-CHECKPOINT
+      *    on the aborted attempt), not by comparing keys, since
+      *    TRANS-FILE is a plain arrival-order extract and is not
+      *    guaranteed to be sorted ascending by key.
+           PERFORM UNTIL WS-TRANS-EOF
+                   OR WS-CHECKPOINT-COUNTER >= WS-RESTART-RECORD-COUNT
+               PERFORM 2100-VALIDATE-KEY
+               IF WS-KEY-IS-VALID
+                   PERFORM 2120-CHECK-DUPLICATE-KEY
+               END-IF
+               ADD 1 TO WS-CHECKPOINT-COUNTER
+               PERFORM 2900-READ-TRANS-FILE
+           END-PERFORM.
+
+       2000-PROCESS-TRANS-FILE.
+           PERFORM 2100-VALIDATE-KEY
+           IF WS-KEY-IS-VALID
+               PERFORM 2120-CHECK-DUPLICATE-KEY
+           END-IF
+           IF WS-KEY-IS-VALID
+               PERFORM 3000-APPLY-MAINTENANCE
+           ELSE
+               PERFORM 2200-WRITE-EXCEPTION
+           END-IF
+           PERFORM 2800-WRITE-CHECKPOINT
+           PERFORM 2900-READ-TRANS-FILE.
+
+       2100-VALIDATE-KEY.
+           SET WS-KEY-IS-VALID TO TRUE
+           MOVE SPACES TO WS-EXCEPTION-REASON
+           IF WS-SUB-AREA-1 NOT NUMERIC
+               SET WS-KEY-IS-INVALID TO TRUE
+               MOVE "KEY IS NOT NUMERIC" TO WS-EXCEPTION-REASON
+           ELSE
+               IF WS-SUB-AREA-1 < WS-LOW-KEY-LIMIT
+                  OR WS-SUB-AREA-1 > WS-HIGH-KEY-LIMIT
+                   SET WS-KEY-IS-INVALID TO TRUE
+                   MOVE "KEY OUT OF RANGE 00001-99999" TO
+                       WS-EXCEPTION-REASON
+               END-IF
+           END-IF.
+
+       2120-CHECK-DUPLICATE-KEY.
+           SET WS-SEEN-IDX TO WS-SUB-AREA-1
+           IF WS-SEEN-KEY-ACTION(WS-SEEN-IDX) = TRANS-REC-CODE
+               SET WS-KEY-IS-INVALID TO TRUE
+               MOVE "DUPLICATE KEY IN BATCH RUN" TO WS-EXCEPTION-REASON
+           ELSE
+               MOVE TRANS-REC-CODE TO WS-SEEN-KEY-ACTION(WS-SEEN-IDX)
+           END-IF.
+
+       2200-WRITE-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING "INVALID KEY " WS-AREA-1(1:5) " - "
+               WS-EXCEPTION-REASON DELIMITED BY SIZE
+               INTO EXCEPTION-RECORD
+           END-STRING
+           WRITE EXCEPTION-RECORD.
+
+       2600-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE WS-JOB-ID TO AUDIT-JOB-ID
+           MOVE WS-SUB-AREA-1 TO AUDIT-KEY
+           MOVE WS-AUDIT-ACTION-NAME TO AUDIT-ACTION
+           MOVE WS-AUDIT-BEFORE-IMG TO AUDIT-BEFORE-IMAGE
+           MOVE WS-AUDIT-AFTER-IMG TO AUDIT-AFTER-IMAGE
+           WRITE AUDIT-RECORD.
+
+       2800-WRITE-CHECKPOINT.
+           ADD 1 TO WS-CHECKPOINT-COUNTER
+           IF FUNCTION MOD(WS-CHECKPOINT-COUNTER WS-CHECKPOINT-INTERVAL)
+                   = 0
+               MOVE WS-SUB-AREA-1 TO CKPT-LAST-KEY
+               MOVE WS-CHECKPOINT-COUNTER TO CKPT-RECORD-COUNT
+               MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+               WRITE CHECKPOINT-RECORD
+           END-IF.
+
+       2900-READ-TRANS-FILE.
+           READ TRANS-FILE
+               AT END
+                   SET WS-TRANS-EOF TO TRUE
+                   IF NOT WS-TRAILER-SEEN
+                       PERFORM 6050-WRITE-MISSING-TRAILER-EXCEPTION
+                   END-IF
+               NOT AT END
+                   PERFORM 2950-CLASSIFY-TRANS-RECORD
+           END-READ.
+
+       2950-CLASSIFY-TRANS-RECORD.
+      *    Control totals accumulate for every detail record the
+      *    upstream extract actually sent, independent of whether
+      *    this program's own key validation or duplicate check
+      *    later rejects it - those are a separate, additive concern
+      *    (2200-WRITE-EXCEPTION), not a reason to diverge from the
+      *    trailer, which has no knowledge of this program's rules.
+           IF TRANS-REC-IS-TRAILER
+               SET WS-TRAILER-SEEN TO TRUE
+               PERFORM 6000-CHECK-CONTROL-TOTALS
+               SET WS-TRANS-EOF TO TRUE
+           ELSE
+               MOVE TRANS-DETAIL TO WS-AREA-1
+               ADD 1 TO WS-RUN-RECORD-COUNT
+      *        WS-SUB-AREA-1 has not been through 2100-VALIDATE-KEY
+      *        yet here; guard the arithmetic so a non-numeric key
+      *        doesn't get folded into the sum as a reinterpreted
+      *        garbage value.
+               IF WS-SUB-AREA-1 NUMERIC
+                   ADD WS-SUB-AREA-1 TO WS-RUN-KEY-SUM
+               END-IF
+           END-IF.
+
+       3000-APPLY-MAINTENANCE.
+           EVALUATE TRUE
+               WHEN TRANS-REC-IS-ADD
+                   PERFORM 3200-APPLY-ADD
+               WHEN TRANS-REC-IS-CHANGE
+                   PERFORM 3300-APPLY-CHANGE
+               WHEN TRANS-REC-IS-DELETE
+                   PERFORM 3400-APPLY-DELETE
+               WHEN OTHER
+                   MOVE "INVALID TRANSACTION CODE" TO
+                       WS-EXCEPTION-REASON
+                   PERFORM 2200-WRITE-EXCEPTION
+           END-EVALUATE.
+
+       3200-APPLY-ADD.
+           MOVE WS-SUB-AREA-1 TO MASTER-KEY
+           MOVE WS-AREA-1 TO MASTER-RECORD
+           WRITE MASTER-RECORD
+               INVALID KEY
+                   PERFORM 3210-CHECK-ADD-REPLAY
+               NOT INVALID KEY
+                   MOVE LOW-VALUES TO WS-AUDIT-BEFORE-IMG
+                   MOVE WS-AREA-1 TO WS-AUDIT-AFTER-IMG
+                   MOVE "ADD" TO WS-AUDIT-ACTION-NAME
+                   PERFORM 2600-WRITE-AUDIT-RECORD
+           END-WRITE.
+
+       3210-CHECK-ADD-REPLAY.
+      *    A checkpoint interval wider than one record means a
+      *    restart can re-present an ADD that was already applied
+      *    to the master before the run aborted. If the master
+      *    already holds this exact key and detail, that is a
+      *    replay of our own prior ADD, not a genuine duplicate -
+      *    treat it as a no-op instead of raising an exception.
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE "ADD - KEY ALREADY EXISTS ON MASTER" TO
+                       WS-EXCEPTION-REASON
+                   PERFORM 2200-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   IF MASTER-DETAIL OF MASTER-RECORD NOT =
+                           WS-SUB-AREA-2
+                       MOVE "ADD - KEY ALREADY EXISTS ON MASTER" TO
+                           WS-EXCEPTION-REASON
+                       PERFORM 2200-WRITE-EXCEPTION
+                   END-IF
+           END-READ.
+
+       3300-APPLY-CHANGE.
+           MOVE WS-SUB-AREA-1 TO MASTER-KEY
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE "CHANGE - KEY NOT FOUND ON MASTER" TO
+                       WS-EXCEPTION-REASON
+                   PERFORM 2200-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   MOVE MASTER-RECORD TO WS-AUDIT-BEFORE-IMG
+                   MOVE WS-AREA-1 TO MASTER-RECORD
+                   MOVE MASTER-RECORD TO WS-AUDIT-AFTER-IMG
+                   MOVE "CHANGE" TO WS-AUDIT-ACTION-NAME
+                   REWRITE MASTER-RECORD
+                   PERFORM 2600-WRITE-AUDIT-RECORD
+           END-READ.
+
+       3400-APPLY-DELETE.
+           MOVE WS-SUB-AREA-1 TO MASTER-KEY
+           READ MASTER-FILE
+               INVALID KEY
+                   MOVE "DELETE - KEY NOT FOUND ON MASTER" TO
+                       WS-EXCEPTION-REASON
+                   PERFORM 2200-WRITE-EXCEPTION
+               NOT INVALID KEY
+                   MOVE MASTER-RECORD TO WS-AUDIT-BEFORE-IMG
+                   SET CUST-STATUS-DELETED OF MASTER-DETAIL TO TRUE
+                   MOVE MASTER-RECORD TO WS-AUDIT-AFTER-IMG
+                   MOVE "DELETE" TO WS-AUDIT-ACTION-NAME
+                   REWRITE MASTER-RECORD
+                   PERFORM 2600-WRITE-AUDIT-RECORD
+           END-READ.
+
+       6000-CHECK-CONTROL-TOTALS.
+           IF WS-RUN-RECORD-COUNT NOT = TRAILER-RECORD-COUNT
+                   OR WS-RUN-KEY-SUM NOT = TRAILER-KEY-SUM
+               MOVE SPACES TO EXCEPTION-RECORD
+               STRING "OUT OF BALANCE - COUNT " WS-RUN-RECORD-COUNT
+                   " VS " TRAILER-RECORD-COUNT
+                   " SUM " WS-RUN-KEY-SUM " VS " TRAILER-KEY-SUM
+                   DELIMITED BY SIZE INTO EXCEPTION-RECORD
+               END-STRING
+               WRITE EXCEPTION-RECORD
+           ELSE
+               SET WS-RUN-BALANCED TO TRUE
+           END-IF.
+
+       6050-WRITE-MISSING-TRAILER-EXCEPTION.
+           MOVE SPACES TO EXCEPTION-RECORD
+           STRING "OUT OF BALANCE - TRAILER RECORD MISSING, COUNT "
+               WS-RUN-RECORD-COUNT " SUM " WS-RUN-KEY-SUM
+               DELIMITED BY SIZE INTO EXCEPTION-RECORD
+           END-STRING
+           WRITE EXCEPTION-RECORD.
+
+       9000-TERMINATE.
+           CLOSE TRANS-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE CHECKPOINT-FILE
+      *    A clean, trailer-reconciled completion means there is
+      *    nothing left to restart from; wipe CHKPTDD back to empty
+      *    so the next invocation (a new day's TRANDD, not a restart
+      *    of this run) starts at WS-RESTART-RECORD-COUNT = 0 instead
+      *    of silently skipping records against a stale checkpoint.
+           IF WS-RUN-BALANCED
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           CLOSE AUDIT-FILE
+           CLOSE MASTER-FILE.
