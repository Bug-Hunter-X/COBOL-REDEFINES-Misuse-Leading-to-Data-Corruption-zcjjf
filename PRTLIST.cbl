@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRTLIST.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Lists the authoritative MASTER-FILE, not the incoming
+      *    TRANS-FILE - a transaction stream carries add/change/
+      *    delete intent (req007) and a DELETE record has no
+      *    populated customer detail, so a listing driven off
+      *    TRANS-FILE would print whatever bytes happened to be in
+      *    a delete transaction's body as if they were real
+      *    customer data.
+           SELECT MASTER-FILE ASSIGN TO "MSTRDD"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MASTER-KEY
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "RPTDD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  MASTER-RECORD.
+           05  MASTER-KEY                 PIC 9(5).
+           05  MASTER-DETAIL.
+               COPY CUSTREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                    PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUSES.
+           05  WS-MASTER-FILE-STATUS      PIC XX VALUE '00'.
+           05  WS-RPT-FILE-STATUS         PIC XX VALUE '00'.
+
+       01  WS-SWITCHES.
+           05  WS-MASTER-EOF-SW           PIC X VALUE 'N'.
+               88  WS-MASTER-EOF                  VALUE 'Y'.
+
+       01  WS-LINE-COUNT                  PIC 9(3) VALUE 0.
+       01  WS-PAGE-COUNT                  PIC 9(5) VALUE 0.
+       01  WS-LINES-PER-PAGE              PIC 9(3) VALUE 060.
+       01  WS-RECORD-COUNT                PIC 9(9) VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                     PIC X(10) VALUE "TRANPROC -".
+           05  FILLER                     PIC X(20) VALUE
+               " CUSTOMER LISTING  ".
+           05  FILLER                     PIC X(05) VALUE "PAGE ".
+           05  WS-HDG-PAGE                PIC ZZZZ9.
+
+       01  WS-HEADING-2.
+           05  FILLER                     PIC X(07) VALUE "KEY".
+           05  FILLER                     PIC X(04) VALUE SPACES.
+           05  FILLER                     PIC X(30) VALUE "NAME".
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  FILLER                     PIC X(15) VALUE "CITY".
+           05  FILLER                     PIC X(03) VALUE SPACES.
+           05  FILLER                     PIC X(02) VALUE "ST".
+           05  FILLER                     PIC X(03) VALUE SPACES.
+           05  FILLER                     PIC X(06) VALUE "STATUS".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-KEY                 PIC ZZZZ9.
+           05  FILLER                     PIC X(06) VALUE SPACES.
+           05  WS-DTL-NAME                PIC X(30).
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-DTL-CITY                PIC X(15).
+           05  FILLER                     PIC X(03) VALUE SPACES.
+           05  WS-DTL-STATE               PIC X(02).
+           05  FILLER                     PIC X(03) VALUE SPACES.
+           05  WS-DTL-STATUS              PIC X(01).
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                     PIC X(20) VALUE
+               "TOTAL RECORDS LISTED".
+           05  FILLER                     PIC X(02) VALUE SPACES.
+           05  WS-TRL-COUNT               PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER-FILE UNTIL WS-MASTER-EOF
+           PERFORM 8000-WRITE-TRAILER
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT MASTER-FILE
+           IF WS-MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "PRTLIST: UNABLE TO OPEN MASTER-FILE, STATUS = "
+                   WS-MASTER-FILE-STATUS
+               STOP RUN
+           END-IF
+           OPEN OUTPUT REPORT-FILE
+           IF WS-RPT-FILE-STATUS NOT = "00"
+               DISPLAY "PRTLIST: UNABLE TO OPEN REPORT-FILE, STATUS = "
+                   WS-RPT-FILE-STATUS
+               STOP RUN
+           END-IF
+           PERFORM 2900-READ-MASTER-FILE.
+
+       2000-PROCESS-MASTER-FILE.
+           IF WS-LINE-COUNT = 0
+                   OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 2100-WRITE-HEADINGS
+           END-IF
+           PERFORM 2200-WRITE-DETAIL-LINE
+           ADD 1 TO WS-RECORD-COUNT
+           PERFORM 2900-READ-MASTER-FILE.
+
+       2100-WRITE-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT
+           MOVE WS-PAGE-COUNT TO WS-HDG-PAGE
+           WRITE REPORT-LINE FROM WS-HEADING-1
+           WRITE REPORT-LINE FROM WS-HEADING-2
+           MOVE 2 TO WS-LINE-COUNT.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE MASTER-KEY TO WS-DTL-KEY
+           MOVE CUST-NAME TO WS-DTL-NAME
+           MOVE CUST-CITY TO WS-DTL-CITY
+           MOVE CUST-STATE TO WS-DTL-STATE
+           MOVE CUST-STATUS-CODE TO WS-DTL-STATUS
+           WRITE REPORT-LINE FROM WS-DETAIL-LINE
+           ADD 1 TO WS-LINE-COUNT.
+
+       2900-READ-MASTER-FILE.
+           READ MASTER-FILE
+               AT END
+                   SET WS-MASTER-EOF TO TRUE
+           END-READ.
+
+       8000-WRITE-TRAILER.
+           MOVE WS-RECORD-COUNT TO WS-TRL-COUNT
+           WRITE REPORT-LINE FROM WS-TRAILER-LINE.
+
+       9000-TERMINATE.
+           CLOSE MASTER-FILE
+           CLOSE REPORT-FILE.
